@@ -0,0 +1,9 @@
+*> Shared record layout for the port forwarding rules file.
+*> Keyed by incoming port number so a rule can be looked up later
+*> instead of being re-typed every run.
+01  RULE-RECORD.
+    05  RULE-PORT-NUMBER-IN     PIC 9(5).
+    05  RULE-PORT-NUMBER-OUT    PIC 9(5).
+    05  RULE-SERVER-IP-IN       PIC X(15).
+    05  RULE-SERVER-IP-OUT      PIC X(15).
+    05  RULE-CLIENT-IP          PIC X(15).
