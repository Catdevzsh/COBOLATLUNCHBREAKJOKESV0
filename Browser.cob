@@ -1,6 +1,29 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRON.
 
+      * Modification history:
+      * - Added a search keyword prompt so a run can pull out matching
+      *   lines instead of always dumping the whole file.
+      * - Added a file catalog so a day's worth of captures can be
+      *   processed in one run instead of just one hardcoded filename.
+      * - Added checkpoint/restart so a large web-content file does not
+      *   have to be reprocessed from the top after an interruption.
+      * - Added a handoff file so a run can pick up forwarded endpoints
+      *   from the port forwarding tool and fetch each one in turn.
+      * - Added a per-file processing stats log for the daily
+      *   reconciliation report to read.
+      * - Added FILE STATUS checking on the web content file so a
+      *   missing or unreadable capture is skipped and reported
+      *   instead of abending the run.
+      * - Added a search report file recording the line number of each
+      *   keyword match, instead of only displaying the matched line.
+      * - Added an operator prompt on restart so a found checkpoint can
+      *   be resumed or discarded, and a blank-line skip count alongside
+      *   the processed-line count in the per-file stats log.
+      * - TRON now drains tron-feed.dat once its entries have been
+      *   processed so a later run does not refetch the same handoff
+      *   endpoints over and over.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -8,30 +31,356 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT WEB-CONTENT ASSIGN TO 'web-content.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WEB-CONTENT ASSIGN DYNAMIC WS-CURRENT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WEB-CONTENT-STATUS.
+           SELECT CATALOG-FILE ASSIGN TO 'web-catalog.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CATALOG-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'tron-checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT TRON-FEED-FILE ASSIGN TO 'tron-feed.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+           SELECT STATS-FILE ASSIGN TO 'web-stats.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATS-STATUS.
+           SELECT SEARCH-REPORT ASSIGN TO 'web-search-report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  WEB-CONTENT.
        01  WEB-CONTENT-REC PIC X(100).
 
+       FD  CATALOG-FILE.
+       01  CATALOG-FILENAME-REC PIC X(40).
+
+       FD  TRON-FEED-FILE.
+       01  TRON-FEED-RECORD.
+           05  FEED-SERVER-IP-OUT PIC X(15).
+           05  FEED-PORT-NUMBER-OUT PIC 9(5).
+
+       FD  STATS-FILE.
+       01  STATS-RECORD.
+           05  STATS-FILENAME PIC X(40).
+           05  FILLER PIC X.
+           05  STATS-PROCESSED-COUNT PIC 9(7).
+           05  FILLER PIC X.
+           05  STATS-SKIPPED-COUNT PIC 9(7).
+
+       FD  SEARCH-REPORT.
+       01  SEARCH-REPORT-RECORD.
+           05  REPORT-FILENAME PIC X(40).
+           05  FILLER PIC X.
+           05  REPORT-LINE-NUMBER PIC 9(7).
+           05  FILLER PIC X.
+           05  REPORT-TEXT PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-FILENAME PIC X(40).
+           05  FILLER PIC X.
+           05  CKPT-COUNT PIC 9(7).
+           05  FILLER PIC X.
+           05  CKPT-PROCESSED-COUNT PIC 9(7).
+           05  FILLER PIC X.
+           05  CKPT-SKIPPED-COUNT PIC 9(7).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF        PIC X VALUE 'N'.
            88  EOF       VALUE 'Y'.
            88  NOT-EOF   VALUE 'N'.
            88  WS-EOF    VALUE 'N'.
 
+       01  WS-CURRENT-FILENAME PIC X(40).
+       01  WS-CATALOG-STATUS PIC XX.
+       01  WS-CATALOG-EOF PIC X VALUE 'N'.
+           88  WS-CATALOG-AT-EOF VALUE 'Y'.
+
+       01  WS-SEARCH-KEYWORD PIC X(30).
+       01  WS-KEYWORD-LENGTH PIC 9(3).
+       01  WS-MATCH-COUNT PIC 9(3).
+
+       01  WS-CKPT-FILE-STATUS PIC XX.
+       01  WS-CKPT-READ-EOF PIC X VALUE 'N'.
+           88  WS-CKPT-READ-AT-EOF VALUE 'Y'.
+       01  WS-CKPT-EXISTS PIC X VALUE 'N'.
+           88  WS-CKPT-FOUND VALUE 'Y'.
+       01  WS-CKPT-RESUME-FILENAME PIC X(40).
+       01  WS-CKPT-RESUME-COUNT PIC 9(7).
+       01  WS-CKPT-RESUME-PROCESSED-COUNT PIC 9(7).
+       01  WS-CKPT-RESUME-SKIPPED-COUNT PIC 9(7).
+       01  WS-CKPT-CONFIRMED-FLAG PIC X VALUE 'N'.
+           88  WS-CKPT-RESUME-CONFIRMED VALUE 'Y'.
+       01  WS-CKPT-WRITTEN-FLAG PIC X VALUE 'N'.
+           88  WS-CKPT-WRITTEN-THIS-RUN VALUE 'Y'.
+
+       01  WS-LINE-NUMBER PIC 9(7).
+       01  WS-SKIP-INDEX PIC 9(7).
+       01  WS-RESUME-MODE PIC X VALUE 'N'.
+           88  WS-RESUMING VALUE 'Y'.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 1000.
+       01  WS-CKPT-DIVIDE-QUOTIENT PIC 9(7).
+       01  WS-CKPT-DIVIDE-REMAINDER PIC 9(7).
+
+       01  WS-FEED-STATUS PIC XX.
+       01  WS-FEED-EOF PIC X VALUE 'N'.
+           88  WS-FEED-AT-EOF VALUE 'Y'.
+       01  WS-FEED-PORT-DISPLAY PIC 9(5).
+
+       01  WS-STATS-STATUS PIC XX.
+       01  WS-WEB-CONTENT-STATUS PIC XX.
+       01  WS-FAILURE-COUNT PIC 9(5) VALUE ZERO.
+
+       01  WS-REPORT-STATUS PIC XX.
+       01  WS-PROCESSED-COUNT PIC 9(7).
+       01  WS-SKIPPED-COUNT PIC 9(7).
+
+       01  WS-RESUME-ANSWER PIC X VALUE SPACE.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           OPEN INPUT WEB-CONTENT
-           PERFORM UNTIL EOF
-               READ WEB-CONTENT INTO WEB-CONTENT-REC
+           PERFORM ASK-SEARCH-KEYWORD
+           PERFORM CHECK-FOR-CHECKPOINT
+           PERFORM OPEN-STATS-FILE
+           PERFORM OPEN-REPORT-FILE
+           PERFORM PROCESS-CATALOG-FILE
+           PERFORM PROCESS-FEED-FILE
+           CLOSE STATS-FILE
+           CLOSE SEARCH-REPORT
+           IF WS-FAILURE-COUNT > 0
+               DISPLAY WS-FAILURE-COUNT
+                   " web content file(s) could not be processed."
+           END-IF
+           STOP RUN.
+
+       OPEN-STATS-FILE.
+           OPEN EXTEND STATS-FILE
+           IF WS-STATS-STATUS NOT = '00'
+               OPEN OUTPUT STATS-FILE
+               CLOSE STATS-FILE
+               OPEN EXTEND STATS-FILE
+           END-IF.
+
+       OPEN-REPORT-FILE.
+           OPEN EXTEND SEARCH-REPORT
+           IF WS-REPORT-STATUS NOT = '00'
+               OPEN OUTPUT SEARCH-REPORT
+               CLOSE SEARCH-REPORT
+               OPEN EXTEND SEARCH-REPORT
+           END-IF.
+
+       CHECK-FOR-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-EXISTS
+           MOVE 'N' TO WS-CKPT-READ-EOF
+           MOVE 'N' TO WS-CKPT-CONFIRMED-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CKPT-RECORD
                    AT END
-                       SET EOF TO TRUE
+                       MOVE 'Y' TO WS-CKPT-READ-EOF
                    NOT AT END
-                       DISPLAY WEB-CONTENT-REC
+                       MOVE 'Y' TO WS-CKPT-EXISTS
+                       MOVE CKPT-FILENAME TO WS-CKPT-RESUME-FILENAME
+                       MOVE CKPT-COUNT TO WS-CKPT-RESUME-COUNT
+                       MOVE CKPT-PROCESSED-COUNT
+                           TO WS-CKPT-RESUME-PROCESSED-COUNT
+                       MOVE CKPT-SKIPPED-COUNT
+                           TO WS-CKPT-RESUME-SKIPPED-COUNT
                END-READ
-           END-PERFORM
-           CLOSE WEB-CONTENT
-           STOP RUN.
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-FOUND
+               DISPLAY "Found a checkpoint for " WS-CKPT-RESUME-FILENAME
+                   " at line " WS-CKPT-RESUME-COUNT "."
+               DISPLAY "Resume from checkpoint? (Y/N)"
+               ACCEPT WS-RESUME-ANSWER
+               IF WS-RESUME-ANSWER = 'Y' OR WS-RESUME-ANSWER = 'y'
+                   MOVE 'Y' TO WS-CKPT-CONFIRMED-FLAG
+               ELSE
+                   DISPLAY "Starting fresh - checkpoint ignored."
+               END-IF
+           END-IF.
+
+       ASK-SEARCH-KEYWORD.
+           MOVE SPACES TO WS-SEARCH-KEYWORD
+           DISPLAY "Enter a search keyword (blank lists all lines):"
+           ACCEPT WS-SEARCH-KEYWORD
+           MOVE 30 TO WS-KEYWORD-LENGTH
+           PERFORM UNTIL WS-KEYWORD-LENGTH = 0
+                   OR WS-SEARCH-KEYWORD(WS-KEYWORD-LENGTH:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-KEYWORD-LENGTH
+           END-PERFORM.
+
+       PROCESS-CATALOG-FILE.
+           OPEN INPUT CATALOG-FILE
+           IF WS-CATALOG-STATUS NOT = '00'
+               DISPLAY "No web content catalog found - skipping."
+           ELSE
+               MOVE 'N' TO WS-CATALOG-EOF
+               PERFORM UNTIL WS-CATALOG-AT-EOF
+                   READ CATALOG-FILE INTO CATALOG-FILENAME-REC
+                       AT END
+                           MOVE 'Y' TO WS-CATALOG-EOF
+                       NOT AT END
+                           IF CATALOG-FILENAME-REC NOT = SPACES
+                               MOVE CATALOG-FILENAME-REC
+                                   TO WS-CURRENT-FILENAME
+                               PERFORM PROCESS-ONE-WEB-CONTENT-FILE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CATALOG-FILE
+           END-IF.
+
+       PROCESS-FEED-FILE.
+           OPEN INPUT TRON-FEED-FILE
+           IF WS-FEED-STATUS NOT = '00'
+               DISPLAY "No handoff file from the port forwarding tool "
+                   "- skipping."
+           ELSE
+               MOVE 'N' TO WS-FEED-EOF
+               PERFORM UNTIL WS-FEED-AT-EOF
+                   READ TRON-FEED-FILE INTO TRON-FEED-RECORD
+                       AT END
+                           MOVE 'Y' TO WS-FEED-EOF
+                       NOT AT END
+                           PERFORM BUILD-FEED-FILENAME
+                           PERFORM PROCESS-ONE-WEB-CONTENT-FILE
+                   END-READ
+               END-PERFORM
+               CLOSE TRON-FEED-FILE
+               PERFORM CLEAR-FEED-FILE
+           END-IF.
+
+       CLEAR-FEED-FILE.
+           OPEN OUTPUT TRON-FEED-FILE
+           CLOSE TRON-FEED-FILE.
+
+       BUILD-FEED-FILENAME.
+           MOVE FEED-PORT-NUMBER-OUT TO WS-FEED-PORT-DISPLAY
+           MOVE SPACES TO WS-CURRENT-FILENAME
+           STRING FEED-SERVER-IP-OUT DELIMITED BY SPACE
+               '-' DELIMITED BY SIZE
+               WS-FEED-PORT-DISPLAY DELIMITED BY SIZE
+               '.txt' DELIMITED BY SIZE
+               INTO WS-CURRENT-FILENAME
+           END-STRING.
+
+       PROCESS-ONE-WEB-CONTENT-FILE.
+           MOVE ZERO TO WS-LINE-NUMBER
+           MOVE ZERO TO WS-SKIP-INDEX
+           MOVE ZERO TO WS-PROCESSED-COUNT
+           MOVE ZERO TO WS-SKIPPED-COUNT
+           MOVE 'N' TO WS-RESUME-MODE
+           MOVE 'N' TO WS-CKPT-WRITTEN-FLAG
+           IF WS-CKPT-RESUME-CONFIRMED
+               AND WS-CKPT-RESUME-FILENAME = WS-CURRENT-FILENAME
+               MOVE 'Y' TO WS-RESUME-MODE
+               MOVE WS-CKPT-RESUME-COUNT TO WS-SKIP-INDEX
+               MOVE WS-CKPT-RESUME-PROCESSED-COUNT TO WS-PROCESSED-COUNT
+               MOVE WS-CKPT-RESUME-SKIPPED-COUNT TO WS-SKIPPED-COUNT
+           END-IF
+           PERFORM OPEN-AND-READ-WEB-CONTENT-FILE
+           IF WS-WEB-CONTENT-STATUS = '00'
+               PERFORM CLEAR-CHECKPOINT-IF-OWNED
+               PERFORM WRITE-FILE-STATS
+           END-IF.
+
+       CLEAR-CHECKPOINT-IF-OWNED.
+           IF WS-CKPT-WRITTEN-THIS-RUN
+               PERFORM CLEAR-CHECKPOINT
+           ELSE
+               IF WS-CKPT-FOUND
+                       AND WS-CKPT-RESUME-FILENAME = WS-CURRENT-FILENAME
+                   PERFORM CLEAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+       WRITE-FILE-STATS.
+           MOVE SPACES TO STATS-RECORD
+           MOVE WS-CURRENT-FILENAME TO STATS-FILENAME
+           MOVE WS-PROCESSED-COUNT TO STATS-PROCESSED-COUNT
+           MOVE WS-SKIPPED-COUNT TO STATS-SKIPPED-COUNT
+           WRITE STATS-RECORD.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       OPEN-AND-READ-WEB-CONTENT-FILE.
+           OPEN INPUT WEB-CONTENT
+           IF WS-WEB-CONTENT-STATUS NOT = '00'
+               DISPLAY "Unable to open " WS-CURRENT-FILENAME
+                   " - status " WS-WEB-CONTENT-STATUS
+               ADD 1 TO WS-FAILURE-COUNT
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               SET NOT-EOF TO TRUE
+               PERFORM UNTIL EOF
+                   READ WEB-CONTENT INTO WEB-CONTENT-REC
+                       AT END
+                           SET EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-LINE-NUMBER
+                           IF WS-RESUMING
+                                   AND WS-LINE-NUMBER <= WS-SKIP-INDEX
+                               CONTINUE
+                           ELSE
+                               PERFORM HANDLE-ONE-RECORD
+                               PERFORM CHECK-CHECKPOINT-DUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE WEB-CONTENT
+           END-IF.
+
+       CHECK-CHECKPOINT-DUE.
+           DIVIDE WS-LINE-NUMBER BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-DIVIDE-QUOTIENT
+               REMAINDER WS-CKPT-DIVIDE-REMAINDER
+           IF WS-CKPT-DIVIDE-REMAINDER = ZERO
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE SPACES TO CKPT-RECORD
+           MOVE WS-CURRENT-FILENAME TO CKPT-FILENAME
+           MOVE WS-LINE-NUMBER TO CKPT-COUNT
+           MOVE WS-PROCESSED-COUNT TO CKPT-PROCESSED-COUNT
+           MOVE WS-SKIPPED-COUNT TO CKPT-SKIPPED-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           MOVE 'Y' TO WS-CKPT-WRITTEN-FLAG.
+
+       HANDLE-ONE-RECORD.
+           IF WEB-CONTENT-REC = SPACES
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               ADD 1 TO WS-PROCESSED-COUNT
+               IF WS-SEARCH-KEYWORD = SPACES
+                   DISPLAY WEB-CONTENT-REC
+               ELSE
+                   PERFORM SEARCH-FOR-KEYWORD
+               END-IF
+           END-IF.
+
+       SEARCH-FOR-KEYWORD.
+           MOVE ZERO TO WS-MATCH-COUNT
+           INSPECT WEB-CONTENT-REC TALLYING WS-MATCH-COUNT
+               FOR ALL WS-SEARCH-KEYWORD(1:WS-KEYWORD-LENGTH)
+           IF WS-MATCH-COUNT > 0
+               DISPLAY WEB-CONTENT-REC
+               PERFORM WRITE-SEARCH-REPORT-LINE
+           END-IF.
+
+       WRITE-SEARCH-REPORT-LINE.
+           MOVE SPACES TO SEARCH-REPORT-RECORD
+           MOVE WS-CURRENT-FILENAME TO REPORT-FILENAME
+           MOVE WS-LINE-NUMBER TO REPORT-LINE-NUMBER
+           MOVE WEB-CONTENT-REC TO REPORT-TEXT
+           WRITE SEARCH-REPORT-RECORD.
