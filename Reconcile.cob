@@ -0,0 +1,282 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DAILY-RECONCILE.
+
+*> Modification history:
+*> - New program: reads the forwarding rules file and TRON's per-file
+*>   processing stats and reports, for each forwarded rule, whether a
+*>   matching capture was actually picked up and processed.
+*> - Added a per-destination-IP rule count and per-file skipped-line
+*>   totals to the summary, and a warning if the in-memory stats table
+*>   fills up before every web-stats.dat record has been loaded.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RULES-FILE ASSIGN TO 'port-rules.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS RULE-PORT-NUMBER-IN
+        FILE STATUS IS RULES-FILE-STATUS.
+    SELECT STATS-FILE ASSIGN TO 'web-stats.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS STATS-FILE-STATUS.
+    SELECT REPORT-FILE ASSIGN TO 'reconcile-report.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REPORT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  RULES-FILE.
+    COPY "rules-record.cpy".
+
+FD  STATS-FILE.
+01  STATS-RECORD.
+    05  STATS-FILENAME PIC X(40).
+    05  FILLER PIC X.
+    05  STATS-PROCESSED-COUNT PIC 9(7).
+    05  FILLER PIC X.
+    05  STATS-SKIPPED-COUNT PIC 9(7).
+
+FD  REPORT-FILE.
+01  REPORT-LINE PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 RULES-FILE-STATUS PIC XX.
+01 STATS-FILE-STATUS PIC XX.
+01 REPORT-FILE-STATUS PIC XX.
+01 REPORT-FILE-FAILED-FLAG PIC X VALUE 'N'.
+    88 REPORT-FILE-FAILED VALUE 'Y'.
+
+01 RULES-EOF-FLAG PIC X VALUE 'N'.
+    88 RULES-AT-EOF VALUE 'Y'.
+01 STATS-EOF-FLAG PIC X VALUE 'N'.
+    88 STATS-AT-EOF VALUE 'Y'.
+
+01 STATS-TABLE-COUNT PIC 9(4) VALUE ZERO.
+01 STATS-TABLE-FULL-FLAG PIC X VALUE 'N'.
+    88 STATS-TABLE-IS-FULL VALUE 'Y'.
+01 STATS-TABLE.
+    05 STATS-ENTRY OCCURS 1000 TIMES.
+        10 ST-FILENAME PIC X(40).
+        10 ST-PROCESSED-COUNT PIC 9(7).
+        10 ST-SKIPPED-COUNT PIC 9(7).
+01 STATS-INDEX PIC 9(4).
+
+01 EXPECTED-FILENAME PIC X(40).
+01 PORT-DISPLAY PIC 9(5).
+
+01 MATCH-FLAG PIC X.
+    88 MATCH-FOUND VALUE 'Y'.
+01 MATCHED-PROCESSED-COUNT PIC 9(7).
+01 MATCHED-SKIPPED-COUNT PIC 9(7).
+
+01 RULE-COUNT PIC 9(5) VALUE ZERO.
+01 MATCHED-COUNT PIC 9(5) VALUE ZERO.
+01 UNMATCHED-COUNT PIC 9(5) VALUE ZERO.
+
+01 IP-TALLY-COUNT PIC 9(4) VALUE ZERO.
+01 IP-TALLY-TABLE.
+    05 IP-TALLY-ENTRY OCCURS 500 TIMES.
+        10 IT-SERVER-IP-OUT PIC X(15).
+        10 IT-RULE-COUNT PIC 9(5).
+01 IP-TALLY-INDEX PIC 9(4).
+01 IP-TALLY-MATCH-FLAG PIC X.
+    88 IP-TALLY-MATCH-FOUND VALUE 'Y'.
+01 IP-TALLY-TABLE-FULL-FLAG PIC X VALUE 'N'.
+    88 IP-TALLY-TABLE-IS-FULL VALUE 'Y'.
+
+01 TODAY-DATE PIC 9(8).
+01 REPORT-DATE PIC X(10).
+
+PROCEDURE DIVISION.
+MAIN-PROGRAM.
+    PERFORM OPEN-ALL-FILES.
+    IF NOT REPORT-FILE-FAILED
+        PERFORM LOAD-STATS-TABLE
+        PERFORM WRITE-REPORT-HEADER
+        PERFORM PROCESS-RULES-FILE
+        PERFORM WRITE-REPORT-SUMMARY
+    END-IF.
+    PERFORM CLOSE-ALL-FILES.
+    STOP RUN.
+
+OPEN-ALL-FILES.
+    OPEN INPUT RULES-FILE.
+    OPEN INPUT STATS-FILE.
+    OPEN OUTPUT REPORT-FILE.
+    IF REPORT-FILE-STATUS NOT = '00'
+        DISPLAY 'Unable to open reconcile-report.txt for output - status '
+            REPORT-FILE-STATUS
+        MOVE 'Y' TO REPORT-FILE-FAILED-FLAG
+    END-IF.
+
+CLOSE-ALL-FILES.
+    CLOSE RULES-FILE.
+    CLOSE STATS-FILE.
+    IF NOT REPORT-FILE-FAILED
+        CLOSE REPORT-FILE
+    END-IF.
+
+LOAD-STATS-TABLE.
+    MOVE 'N' TO STATS-EOF-FLAG.
+    IF STATS-FILE-STATUS = '00'
+        PERFORM LOAD-ONE-STATS-RECORD UNTIL STATS-AT-EOF
+    END-IF.
+
+LOAD-ONE-STATS-RECORD.
+    READ STATS-FILE INTO STATS-RECORD
+        AT END
+            MOVE 'Y' TO STATS-EOF-FLAG
+        NOT AT END
+            IF STATS-TABLE-COUNT < 1000
+                ADD 1 TO STATS-TABLE-COUNT
+                MOVE STATS-FILENAME TO ST-FILENAME(STATS-TABLE-COUNT)
+                MOVE STATS-PROCESSED-COUNT
+                    TO ST-PROCESSED-COUNT(STATS-TABLE-COUNT)
+                MOVE STATS-SKIPPED-COUNT
+                    TO ST-SKIPPED-COUNT(STATS-TABLE-COUNT)
+            ELSE
+                IF NOT STATS-TABLE-IS-FULL
+                    DISPLAY 'WARNING: stats table full at 1000 entries - '
+                        'remaining web-stats.dat records are being skipped.'
+                    MOVE 'Y' TO STATS-TABLE-FULL-FLAG
+                END-IF
+            END-IF
+    END-READ.
+
+WRITE-REPORT-HEADER.
+    ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+    STRING TODAY-DATE(1:4) '-' TODAY-DATE(5:2) '-' TODAY-DATE(7:2)
+        DELIMITED BY SIZE INTO REPORT-DATE.
+    MOVE SPACES TO REPORT-LINE.
+    STRING 'Daily Port Forwarding / TRON Reconciliation Report - '
+        REPORT-DATE DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+PROCESS-RULES-FILE.
+    MOVE 'N' TO RULES-EOF-FLAG.
+    IF RULES-FILE-STATUS NOT = '00'
+        MOVE SPACES TO REPORT-LINE
+        STRING 'No forwarding rules on file - status '
+            RULES-FILE-STATUS DELIMITED BY SIZE INTO REPORT-LINE
+        WRITE REPORT-LINE
+    ELSE
+        PERFORM PROCESS-ONE-RULE UNTIL RULES-AT-EOF
+    END-IF.
+
+PROCESS-ONE-RULE.
+    READ RULES-FILE INTO RULE-RECORD
+        AT END
+            MOVE 'Y' TO RULES-EOF-FLAG
+        NOT AT END
+            ADD 1 TO RULE-COUNT
+            PERFORM BUILD-EXPECTED-FILENAME
+            PERFORM FIND-MATCHING-STATS-ENTRY
+            PERFORM WRITE-RULE-REPORT-LINE
+    END-READ.
+
+BUILD-EXPECTED-FILENAME.
+    MOVE RULE-PORT-NUMBER-OUT TO PORT-DISPLAY.
+    MOVE SPACES TO EXPECTED-FILENAME.
+    STRING RULE-SERVER-IP-OUT DELIMITED BY SPACE
+        '-' DELIMITED BY SIZE
+        PORT-DISPLAY DELIMITED BY SIZE
+        '.txt' DELIMITED BY SIZE
+        INTO EXPECTED-FILENAME
+    END-STRING.
+
+FIND-MATCHING-STATS-ENTRY.
+    MOVE 'N' TO MATCH-FLAG.
+    MOVE ZERO TO MATCHED-PROCESSED-COUNT.
+    MOVE ZERO TO MATCHED-SKIPPED-COUNT.
+    PERFORM CHECK-ONE-STATS-ENTRY
+        VARYING STATS-INDEX FROM 1 BY 1
+        UNTIL STATS-INDEX > STATS-TABLE-COUNT OR MATCH-FOUND.
+
+CHECK-ONE-STATS-ENTRY.
+    IF ST-FILENAME(STATS-INDEX) = EXPECTED-FILENAME
+        MOVE 'Y' TO MATCH-FLAG
+        MOVE ST-PROCESSED-COUNT(STATS-INDEX) TO MATCHED-PROCESSED-COUNT
+        MOVE ST-SKIPPED-COUNT(STATS-INDEX) TO MATCHED-SKIPPED-COUNT
+    END-IF.
+
+WRITE-RULE-REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    IF MATCH-FOUND
+        ADD 1 TO MATCHED-COUNT
+        STRING 'PORT ' RULE-PORT-NUMBER-IN
+            ' -> ' EXPECTED-FILENAME DELIMITED BY SIZE
+            ' : PROCESSED (' MATCHED-PROCESSED-COUNT ' lines, '
+            MATCHED-SKIPPED-COUNT ' blank)'
+            DELIMITED BY SIZE INTO REPORT-LINE
+    ELSE
+        ADD 1 TO UNMATCHED-COUNT
+        STRING 'PORT ' RULE-PORT-NUMBER-IN
+            ' -> ' EXPECTED-FILENAME DELIMITED BY SIZE
+            ' : NOT YET PROCESSED BY TRON'
+            DELIMITED BY SIZE INTO REPORT-LINE
+    END-IF.
+    WRITE REPORT-LINE.
+    PERFORM TALLY-RULE-BY-DESTINATION-IP.
+
+TALLY-RULE-BY-DESTINATION-IP.
+    MOVE 'N' TO IP-TALLY-MATCH-FLAG.
+    PERFORM CHECK-ONE-IP-TALLY-ENTRY
+        VARYING IP-TALLY-INDEX FROM 1 BY 1
+        UNTIL IP-TALLY-INDEX > IP-TALLY-COUNT OR IP-TALLY-MATCH-FOUND.
+    IF NOT IP-TALLY-MATCH-FOUND
+        IF IP-TALLY-COUNT < 500
+            ADD 1 TO IP-TALLY-COUNT
+            MOVE RULE-SERVER-IP-OUT TO IT-SERVER-IP-OUT(IP-TALLY-COUNT)
+            MOVE 1 TO IT-RULE-COUNT(IP-TALLY-COUNT)
+        ELSE
+            IF NOT IP-TALLY-TABLE-IS-FULL
+                DISPLAY 'WARNING: IP tally table full at 500 entries - '
+                    'remaining destination IPs are being left out of '
+                    'the per-IP rule count.'
+                MOVE 'Y' TO IP-TALLY-TABLE-FULL-FLAG
+            END-IF
+        END-IF
+    END-IF.
+
+CHECK-ONE-IP-TALLY-ENTRY.
+    IF IT-SERVER-IP-OUT(IP-TALLY-INDEX) = RULE-SERVER-IP-OUT
+        MOVE 'Y' TO IP-TALLY-MATCH-FLAG
+        ADD 1 TO IT-RULE-COUNT(IP-TALLY-INDEX)
+    END-IF.
+
+WRITE-REPORT-SUMMARY.
+    MOVE SPACES TO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    STRING 'Rules on file: ' RULE-COUNT
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    STRING 'Matched to a TRON capture: ' MATCHED-COUNT
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    STRING 'Not yet processed by TRON: ' UNMATCHED-COUNT
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    STRING 'Rule counts by destination IP:'
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+    PERFORM WRITE-ONE-IP-TALLY-LINE
+        VARYING IP-TALLY-INDEX FROM 1 BY 1
+        UNTIL IP-TALLY-INDEX > IP-TALLY-COUNT.
+
+WRITE-ONE-IP-TALLY-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    STRING '  ' IT-SERVER-IP-OUT(IP-TALLY-INDEX) DELIMITED BY SPACE
+        ' : ' IT-RULE-COUNT(IP-TALLY-INDEX) ' rule(s)'
+        DELIMITED BY SIZE INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+END PROGRAM DAILY-RECONCILE.
