@@ -1,7 +1,69 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. PORT-FORWARDING-TOOL.
 
+*> Modification history:
+*> - Added persistence of forwarding rules to an indexed rules file
+*>   so a rule keyed by incoming port survives between runs.
+*> - Added input editing: port range checks, duplicate-rule rejection,
+*>   and dotted-quad IP format validation before a rule is forwarded.
+*> - Added a batch mode that reads forwarding rules from a control file
+*>   instead of prompting interactively for each one.
+*> - Added an audit log recording every forwarding rule actioned.
+*> - Added a handoff file so TRON can pick up and fetch each forwarded
+*>   endpoint without being told about it by hand.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RULES-FILE ASSIGN TO 'port-rules.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RULE-PORT-NUMBER-IN
+        FILE STATUS IS RULES-FILE-STATUS.
+    SELECT AUDIT-LOG-FILE ASSIGN TO 'port-audit.log'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-LOG-STATUS.
+    SELECT BATCH-PARM-FILE ASSIGN TO 'port-batch.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS BATCH-PARM-STATUS.
+    SELECT TRON-FEED-FILE ASSIGN TO 'tron-feed.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TRON-FEED-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  RULES-FILE.
+    COPY "rules-record.cpy".
+
+FD  AUDIT-LOG-FILE.
+01  AUDIT-LOG-RECORD.
+    05  LOG-DATE PIC X(10).
+    05  FILLER PIC X VALUE SPACE.
+    05  LOG-TIME PIC X(8).
+    05  FILLER PIC X VALUE SPACE.
+    05  LOG-PORT-IN PIC 9(5).
+    05  FILLER PIC X VALUE SPACE.
+    05  LOG-SERVER-IP-IN PIC X(15).
+    05  FILLER PIC X VALUE SPACE.
+    05  LOG-PORT-OUT PIC 9(5).
+    05  FILLER PIC X VALUE SPACE.
+    05  LOG-SERVER-IP-OUT PIC X(15).
+    05  FILLER PIC X VALUE SPACE.
+    05  LOG-CLIENT-IP PIC X(15).
+
+FD  BATCH-PARM-FILE.
+01  BATCH-PARM-RECORD.
+    05  BATCH-PORT-IN PIC 9(5).
+    05  BATCH-PORT-OUT PIC 9(5).
+    05  BATCH-SERVER-IP-IN PIC X(15).
+    05  BATCH-SERVER-IP-OUT PIC X(15).
+    05  BATCH-CLIENT-IP PIC X(15).
+
+FD  TRON-FEED-FILE.
+01  TRON-FEED-RECORD.
+    05  FEED-SERVER-IP-OUT PIC X(15).
+    05  FEED-PORT-NUMBER-OUT PIC 9(5).
+
 WORKING-STORAGE SECTION.
 01 PORT-NUMBER-IN PIC 9(5).
 01 PORT-NUMBER-OUT PIC 9(5).
@@ -10,17 +72,126 @@ WORKING-STORAGE SECTION.
 01 CLIENT-IP PIC X(15).
 01 CHOICE PIC X.
 
+01 RULES-FILE-STATUS PIC XX.
+01 AUDIT-LOG-STATUS PIC XX.
+01 BATCH-PARM-STATUS PIC XX.
+01 TRON-FEED-STATUS PIC XX.
+
+01 RULE-SAVE-FLAG PIC X VALUE 'N'.
+    88 RULE-SAVE-OK VALUE 'Y'.
+
+01 TODAY-DATE PIC 9(8).
+01 TODAY-TIME PIC 9(8).
+
+01 RUN-MODE PIC X VALUE SPACE.
+    88 INTERACTIVE-MODE VALUE 'I'.
+    88 BATCH-MODE VALUE 'B'.
+
+01 EDIT-ERROR-FLAG PIC X VALUE 'N'.
+    88 EDIT-ERROR VALUE 'Y'.
+    88 EDIT-OK VALUE 'N'.
+
+01 BATCH-EOF-FLAG PIC X VALUE 'N'.
+    88 BATCH-AT-EOF VALUE 'Y'.
+
+01 IP-TO-CHECK PIC X(15).
+01 IP-VALID-FLAG PIC X.
+    88 IP-IS-VALID VALUE 'Y'.
+
+01 IP-PART-TABLE.
+    05 IP-PART OCCURS 5 TIMES PIC X(4).
+01 IP-PART-COUNT PIC 9.
+01 IP-PART-INDEX PIC 9.
+01 IP-OCTET-WORK PIC X(3).
+01 IP-OCTET-NUMBER PIC 9(3).
+01 IP-OCTET-LENGTH PIC 9.
+
 PROCEDURE DIVISION.
 MAIN-PROGRAM.
     DISPLAY "Welcome to the Simple Port Forwarding Tool.".
+    IF RUN-MODE = SPACE
+        PERFORM OPEN-RULES-FILES
+        PERFORM SELECT-RUN-MODE
+    END-IF.
+    IF BATCH-MODE
+        PERFORM BATCH-RUN
+        PERFORM CLOSE-RULES-FILES
+        STOP RUN
+    END-IF.
     PERFORM INPUT-DATA.
+    PERFORM EDIT-INPUT.
+    IF EDIT-ERROR
+        GO TO MAIN-PROGRAM
+    END-IF.
     PERFORM FORWARD-PORT.
     PERFORM ASK-TO-CONTINUE.
     IF CHOICE = 'Y' OR CHOICE = 'y'
         THEN GO TO MAIN-PROGRAM
     ELSE
+        PERFORM CLOSE-RULES-FILES
         STOP RUN.
 
+SELECT-RUN-MODE.
+    DISPLAY "Run in (I)nteractive or (B)atch mode?".
+    ACCEPT RUN-MODE.
+    IF RUN-MODE = 'B' OR RUN-MODE = 'b'
+        MOVE 'B' TO RUN-MODE
+    ELSE
+        MOVE 'I' TO RUN-MODE.
+
+OPEN-RULES-FILES.
+    OPEN I-O RULES-FILE.
+    IF RULES-FILE-STATUS NOT = '00'
+        OPEN OUTPUT RULES-FILE
+        CLOSE RULES-FILE
+        OPEN I-O RULES-FILE
+    END-IF.
+    OPEN EXTEND AUDIT-LOG-FILE.
+    IF AUDIT-LOG-STATUS NOT = '00'
+        OPEN OUTPUT AUDIT-LOG-FILE
+        CLOSE AUDIT-LOG-FILE
+        OPEN EXTEND AUDIT-LOG-FILE
+    END-IF.
+    OPEN EXTEND TRON-FEED-FILE.
+    IF TRON-FEED-STATUS NOT = '00'
+        OPEN OUTPUT TRON-FEED-FILE
+        CLOSE TRON-FEED-FILE
+        OPEN EXTEND TRON-FEED-FILE
+    END-IF.
+
+CLOSE-RULES-FILES.
+    CLOSE RULES-FILE.
+    CLOSE AUDIT-LOG-FILE.
+    CLOSE TRON-FEED-FILE.
+
+BATCH-RUN.
+    OPEN INPUT BATCH-PARM-FILE.
+    IF BATCH-PARM-STATUS NOT = '00'
+        DISPLAY "Unable to open batch control file port-batch.dat - status " BATCH-PARM-STATUS
+    ELSE
+        MOVE 'N' TO BATCH-EOF-FLAG
+        PERFORM BATCH-PROCESS-ONE-RECORD UNTIL BATCH-AT-EOF
+        CLOSE BATCH-PARM-FILE
+    END-IF.
+
+BATCH-PROCESS-ONE-RECORD.
+    READ BATCH-PARM-FILE INTO BATCH-PARM-RECORD
+        AT END
+            MOVE 'Y' TO BATCH-EOF-FLAG
+        NOT AT END
+            MOVE BATCH-PORT-IN TO PORT-NUMBER-IN
+            MOVE BATCH-PORT-OUT TO PORT-NUMBER-OUT
+            MOVE BATCH-SERVER-IP-IN TO SERVER-IP-IN
+            MOVE BATCH-SERVER-IP-OUT TO SERVER-IP-OUT
+            MOVE BATCH-CLIENT-IP TO CLIENT-IP
+            PERFORM EDIT-INPUT
+            IF EDIT-OK
+                PERFORM FORWARD-PORT
+            ELSE
+                DISPLAY "Rule for incoming port " PORT-NUMBER-IN " skipped - failed validation."
+            END-IF
+    END-READ.
+
 INPUT-DATA.
     DISPLAY "Enter the incoming port number:".
     ACCEPT PORT-NUMBER-IN.
@@ -33,6 +204,103 @@ INPUT-DATA.
     DISPLAY "Enter the client IP address (optional, press Enter to skip):".
     ACCEPT CLIENT-IP.
 
+EDIT-INPUT.
+    MOVE 'N' TO EDIT-ERROR-FLAG.
+    IF PORT-NUMBER-IN < 1 OR PORT-NUMBER-IN > 65535
+        DISPLAY "Invalid incoming port number - must be 1-65535. Please re-enter."
+        MOVE 'Y' TO EDIT-ERROR-FLAG
+    END-IF.
+    IF PORT-NUMBER-OUT < 1 OR PORT-NUMBER-OUT > 65535
+        DISPLAY "Invalid outgoing port number - must be 1-65535. Please re-enter."
+        MOVE 'Y' TO EDIT-ERROR-FLAG
+    END-IF.
+    IF EDIT-OK
+        PERFORM CHECK-DUPLICATE-RULE
+    END-IF.
+    IF EDIT-OK
+        PERFORM VALIDATE-IP-ADDRESSES
+    END-IF.
+
+CHECK-DUPLICATE-RULE.
+    MOVE PORT-NUMBER-IN TO RULE-PORT-NUMBER-IN.
+    READ RULES-FILE
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            DISPLAY "A rule for incoming port " PORT-NUMBER-IN " is already on file. Please re-enter."
+            MOVE 'Y' TO EDIT-ERROR-FLAG
+    END-READ.
+
+VALIDATE-IP-ADDRESSES.
+    MOVE SERVER-IP-IN TO IP-TO-CHECK.
+    PERFORM VALIDATE-IP-FORMAT.
+    IF NOT IP-IS-VALID
+        DISPLAY "Invalid server IP (incoming) - expected dotted-quad format. Please re-enter."
+        MOVE 'Y' TO EDIT-ERROR-FLAG
+    END-IF.
+    MOVE SERVER-IP-OUT TO IP-TO-CHECK.
+    PERFORM VALIDATE-IP-FORMAT.
+    IF NOT IP-IS-VALID
+        DISPLAY "Invalid server IP (outgoing) - expected dotted-quad format. Please re-enter."
+        MOVE 'Y' TO EDIT-ERROR-FLAG
+    END-IF.
+    IF CLIENT-IP NOT = SPACES
+        MOVE CLIENT-IP TO IP-TO-CHECK
+        PERFORM VALIDATE-IP-FORMAT
+        IF NOT IP-IS-VALID
+            DISPLAY "Invalid client IP - expected dotted-quad format. Please re-enter."
+            MOVE 'Y' TO EDIT-ERROR-FLAG
+        END-IF
+    END-IF.
+
+VALIDATE-IP-FORMAT.
+    MOVE SPACES TO IP-PART-TABLE.
+    MOVE ZERO TO IP-PART-COUNT.
+    UNSTRING IP-TO-CHECK DELIMITED BY '.'
+        INTO IP-PART(1) IP-PART(2) IP-PART(3) IP-PART(4) IP-PART(5)
+        TALLYING IN IP-PART-COUNT
+    END-UNSTRING.
+    IF IP-PART-COUNT NOT = 4
+        MOVE 'N' TO IP-VALID-FLAG
+    ELSE
+        MOVE 'Y' TO IP-VALID-FLAG
+        PERFORM CHECK-ONE-OCTET
+            VARYING IP-PART-INDEX FROM 1 BY 1 UNTIL IP-PART-INDEX > 4
+    END-IF.
+
+CHECK-ONE-OCTET.
+    IF IP-PART(IP-PART-INDEX) = SPACES
+        MOVE 'N' TO IP-VALID-FLAG
+    ELSE
+        IF IP-PART(IP-PART-INDEX)(4:1) NOT = SPACE
+            MOVE 'N' TO IP-VALID-FLAG
+        ELSE
+            PERFORM FIND-OCTET-LENGTH
+            MOVE '000' TO IP-OCTET-WORK
+            MOVE IP-PART(IP-PART-INDEX)(1:IP-OCTET-LENGTH)
+                TO IP-OCTET-WORK(4 - IP-OCTET-LENGTH : IP-OCTET-LENGTH)
+            IF IP-OCTET-WORK IS NOT NUMERIC
+                MOVE 'N' TO IP-VALID-FLAG
+            ELSE
+                MOVE IP-OCTET-WORK TO IP-OCTET-NUMBER
+                IF IP-OCTET-NUMBER > 255
+                    MOVE 'N' TO IP-VALID-FLAG
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+FIND-OCTET-LENGTH.
+    IF IP-PART(IP-PART-INDEX)(3:1) NOT = SPACE
+        MOVE 3 TO IP-OCTET-LENGTH
+    ELSE
+        IF IP-PART(IP-PART-INDEX)(2:1) NOT = SPACE
+            MOVE 2 TO IP-OCTET-LENGTH
+        ELSE
+            MOVE 1 TO IP-OCTET-LENGTH
+        END-IF
+    END-IF.
+
 FORWARD-PORT.
     DISPLAY "Port Forwarding in progress...".
     DISPLAY "Incoming port" PORT-NUMBER-IN "forwarded to" SERVER-IP-IN "on port" PORT-NUMBER-OUT.
@@ -40,6 +308,47 @@ FORWARD-PORT.
         THEN DISPLAY "All incoming requests will be forwarded."
     ELSE
         DISPLAY "Requests from client IP" CLIENT-IP "will be forwarded.".
+    PERFORM SAVE-RULE.
+    IF RULE-SAVE-OK
+        PERFORM WRITE-AUDIT-LOG
+        PERFORM WRITE-TRON-FEED
+    ELSE
+        DISPLAY "Rule was not persisted - skipping audit log and TRON handoff."
+    END-IF.
+
+SAVE-RULE.
+    MOVE PORT-NUMBER-IN TO RULE-PORT-NUMBER-IN.
+    MOVE PORT-NUMBER-OUT TO RULE-PORT-NUMBER-OUT.
+    MOVE SERVER-IP-IN TO RULE-SERVER-IP-IN.
+    MOVE SERVER-IP-OUT TO RULE-SERVER-IP-OUT.
+    MOVE CLIENT-IP TO RULE-CLIENT-IP.
+    MOVE 'Y' TO RULE-SAVE-FLAG.
+    WRITE RULE-RECORD
+        INVALID KEY
+            DISPLAY "Unable to save forwarding rule to file - status " RULES-FILE-STATUS
+            MOVE 'N' TO RULE-SAVE-FLAG
+    END-WRITE.
+
+WRITE-AUDIT-LOG.
+    MOVE SPACES TO AUDIT-LOG-RECORD.
+    ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+    ACCEPT TODAY-TIME FROM TIME.
+    STRING TODAY-DATE(1:4) '-' TODAY-DATE(5:2) '-' TODAY-DATE(7:2)
+        DELIMITED BY SIZE INTO LOG-DATE.
+    STRING TODAY-TIME(1:2) ':' TODAY-TIME(3:2) ':' TODAY-TIME(5:2)
+        DELIMITED BY SIZE INTO LOG-TIME.
+    MOVE PORT-NUMBER-IN TO LOG-PORT-IN.
+    MOVE SERVER-IP-IN TO LOG-SERVER-IP-IN.
+    MOVE PORT-NUMBER-OUT TO LOG-PORT-OUT.
+    MOVE SERVER-IP-OUT TO LOG-SERVER-IP-OUT.
+    MOVE CLIENT-IP TO LOG-CLIENT-IP.
+    WRITE AUDIT-LOG-RECORD.
+
+WRITE-TRON-FEED.
+    MOVE SPACES TO TRON-FEED-RECORD.
+    MOVE SERVER-IP-OUT TO FEED-SERVER-IP-OUT.
+    MOVE PORT-NUMBER-OUT TO FEED-PORT-NUMBER-OUT.
+    WRITE TRON-FEED-RECORD.
 
 ASK-TO-CONTINUE.
     DISPLAY "Do you want to continue? (Y/N)".
